@@ -0,0 +1,107 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROLL-CALIBRATE.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WS-SIDES PIC 999 VALUE 0.
+01 WS-SAMPLE-TARGET PIC 9(6) VALUE 0.
+01 WS-SAMPLE-ROLLED PIC 9(6) VALUE 0.
+01 WS-BATCH-SIZE PIC 999 VALUE 500.
+01 WS-REMAINING PIC 9(6).
+01 WS-SEED-USED PIC 9(10).
+01 WS-SEED-OVERRIDE PIC 9(10) VALUE 0.
+01 WS-POOL-COUNT PIC 999.
+01 WS-POOL-TOTAL PIC 9(6).
+01 WS-POOL-FACES.
+    05 WS-POOL-FACE PIC 999 OCCURS 500 TIMES.
+01 WS-FACE-COUNT PIC 9(8) OCCURS 100 TIMES.
+01 WS-FACE-INDEX PIC 999.
+01 WS-DIE-INDEX PIC 999.
+01 WS-EXPECTED PIC 9(8)V9(4).
+01 WS-DIFF PIC S9(8)V9(4).
+01 WS-DIFF-SQ PIC 9(16)V9(8).
+01 WS-CHI-SQUARE PIC 9(8)V9(4).
+01 WS-DEGREES-FREEDOM PIC 9(4).
+01 WS-THRESHOLD PIC 9(8)V9(4).
+01 WS-SQRT-TERM PIC 9(8)V9(4).
+01 WS-ALERT-FLAG PIC X VALUE "N".
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    PERFORM LOAD-CALIBRATION-PARMS.
+    PERFORM INITIALIZE-FACE-COUNTS.
+    PERFORM ROLL-SAMPLE UNTIL WS-SAMPLE-ROLLED >= WS-SAMPLE-TARGET.
+    PERFORM COMPUTE-CHI-SQUARE.
+    PERFORM REPORT-RESULT.
+    IF WS-ALERT-FLAG = "Y"
+        MOVE 1 TO RETURN-CODE
+    ELSE
+        MOVE 0 TO RETURN-CODE
+    END-IF.
+    STOP RUN.
+
+LOAD-CALIBRATION-PARMS.
+    ACCEPT WS-SIDES FROM ENVIRONMENT "ROLL_CALIBRATE_SIDES".
+    IF WS-SIDES = 0
+        MOVE 6 TO WS-SIDES
+    END-IF.
+    IF WS-SIDES > 100
+        DISPLAY "ROLL-CALIBRATE: FATAL - ROLL_CALIBRATE_SIDES " WS-SIDES
+            " EXCEEDS MAXIMUM SUPPORTED 100"
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    ACCEPT WS-SAMPLE-TARGET FROM ENVIRONMENT "ROLL_CALIBRATE_SAMPLE".
+    IF WS-SAMPLE-TARGET = 0
+        COMPUTE WS-SAMPLE-TARGET = WS-SIDES * 1000
+    END-IF.
+    ACCEPT WS-SEED-OVERRIDE FROM ENVIRONMENT "ROLL_SEED_OVERRIDE".
+    COMPUTE WS-DEGREES-FREEDOM = WS-SIDES - 1.
+    COMPUTE WS-SQRT-TERM = 4 * FUNCTION SQRT(2 * WS-DEGREES-FREEDOM).
+    COMPUTE WS-THRESHOLD = WS-DEGREES-FREEDOM + WS-SQRT-TERM.
+
+INITIALIZE-FACE-COUNTS.
+    PERFORM VARYING WS-FACE-INDEX FROM 1 BY 1 UNTIL WS-FACE-INDEX > 100
+        MOVE 0 TO WS-FACE-COUNT(WS-FACE-INDEX)
+    END-PERFORM.
+
+ROLL-SAMPLE.
+    COMPUTE WS-REMAINING = WS-SAMPLE-TARGET - WS-SAMPLE-ROLLED.
+    IF WS-REMAINING > WS-BATCH-SIZE
+        MOVE WS-BATCH-SIZE TO WS-POOL-COUNT
+    ELSE
+        MOVE WS-REMAINING TO WS-POOL-COUNT
+    END-IF.
+    CALL "ROLL-POOL" USING BY REFERENCE
+        WS-POOL-COUNT, WS-SIDES, WS-POOL-FACES, WS-POOL-TOTAL,
+        WS-SEED-USED, WS-SEED-OVERRIDE
+    PERFORM VARYING WS-DIE-INDEX FROM 1 BY 1 UNTIL WS-DIE-INDEX > WS-POOL-COUNT
+        ADD 1 TO WS-FACE-COUNT(WS-POOL-FACE(WS-DIE-INDEX))
+    END-PERFORM.
+    ADD WS-POOL-COUNT TO WS-SAMPLE-ROLLED.
+
+COMPUTE-CHI-SQUARE.
+    COMPUTE WS-EXPECTED = WS-SAMPLE-ROLLED / WS-SIDES.
+    MOVE 0 TO WS-CHI-SQUARE.
+    PERFORM VARYING WS-FACE-INDEX FROM 1 BY 1 UNTIL WS-FACE-INDEX > WS-SIDES
+        COMPUTE WS-DIFF = WS-FACE-COUNT(WS-FACE-INDEX) - WS-EXPECTED
+        COMPUTE WS-DIFF-SQ = WS-DIFF * WS-DIFF
+        COMPUTE WS-CHI-SQUARE = WS-CHI-SQUARE + (WS-DIFF-SQ / WS-EXPECTED)
+    END-PERFORM.
+    IF WS-CHI-SQUARE > WS-THRESHOLD
+        MOVE "Y" TO WS-ALERT-FLAG
+    END-IF.
+
+REPORT-RESULT.
+    DISPLAY "ROLL-CALIBRATE: D" WS-SIDES " SAMPLE=" WS-SAMPLE-ROLLED.
+    PERFORM VARYING WS-FACE-INDEX FROM 1 BY 1 UNTIL WS-FACE-INDEX > WS-SIDES
+        DISPLAY "  FACE " WS-FACE-INDEX " = " WS-FACE-COUNT(WS-FACE-INDEX)
+    END-PERFORM.
+    DISPLAY "  CHI-SQUARE = " WS-CHI-SQUARE
+        " THRESHOLD = " WS-THRESHOLD.
+    IF WS-ALERT-FLAG = "Y"
+        DISPLAY "*** ALERT: RNG FAILED CALIBRATION - DO NOT OPEN TABLES ***"
+    ELSE
+        DISPLAY "ROLL-CALIBRATE: RNG WITHIN UNIFORMITY THRESHOLD - CLEARED"
+    END-IF.
