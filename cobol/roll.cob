@@ -3,21 +3,33 @@ PROGRAM-ID. ROLL.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01 UNIX-TIME     PIC 9(10).
+01 UNIX-TIME     PIC 9(18) USAGE COMP-5.
+01 PROCESS-ID    PIC 9(10) USAGE COMP-5.
 01 RANDOM-NUMBER PIC 9(9).
 01 RANDOM-INITIALIZED PIC X VALUE "N".
+01 MASTER-SEED   PIC 9(10) USAGE COMP-5 VALUE 0.
+01 MAX-SEED-VALUE PIC 9(10) VALUE 4294967295.
 
 LINKAGE SECTION.
-01 DIE-ROLL      PIC 9.
+01 SIDES         PIC 999.
+01 DIE-ROLL      PIC 999.
+01 SEED-USED     PIC 9(10).
+01 SEED-OVERRIDE PIC 9(10).
 
-PROCEDURE DIVISION USING DIE-ROLL.
+PROCEDURE DIVISION USING SIDES, DIE-ROLL, SEED-USED, SEED-OVERRIDE.
 
-           IF RANDOM-INITIALIZED = "N" 
+           IF RANDOM-INITIALIZED = "N"
                MOVE "Y" TO RANDOM-INITIALIZED
-               CALL "time" USING BY REFERENCE UNIX-TIME
-               CALL "srand" USING UNIX-TIME.
+               IF SEED-OVERRIDE > 0 AND SEED-OVERRIDE <= MAX-SEED-VALUE
+                   MOVE SEED-OVERRIDE TO MASTER-SEED
+               ELSE
+                   CALL "time" USING BY REFERENCE UNIX-TIME
+                   CALL "getpid" RETURNING PROCESS-ID
+                   ADD UNIX-TIME PROCESS-ID GIVING MASTER-SEED
+               END-IF
+               CALL "srand" USING BY VALUE MASTER-SEED.
+MOVE MASTER-SEED TO SEED-USED.
 CALL "rand" RETURNING RANDOM-NUMBER.
 
-DIVIDE RANDOM-NUMBER BY 6 GIVING RANDOM-NUMBER REMAINDER DIE-ROLL.
+DIVIDE RANDOM-NUMBER BY SIDES GIVING RANDOM-NUMBER REMAINDER DIE-ROLL.
 ADD 1 TO DIE-ROLL.
-
