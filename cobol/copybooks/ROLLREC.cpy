@@ -0,0 +1,10 @@
+*> Standard roll-record fields shared by ROLL-TEST, ROLL-BATCH and
+*> ROLL-REPORT. Callers supply the 01 level and REPLACE the :REC:
+*> tag with their own prefix, e.g.:
+*>     01 MY-RECORD.
+*>         COPY ROLLREC REPLACING ==:REC:== BY ==MY-RECORD==.
+           05 :REC:-SESSION-ID       PIC X(10).
+           05 :REC:-REQUESTOR        PIC X(10).
+           05 :REC:-SIDES            PIC 999.
+           05 :REC:-FACE-VALUE       PIC 999.
+           05 :REC:-TIMESTAMP        PIC 9(10).
