@@ -0,0 +1,27 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROLL-POOL.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 POOL-INDEX PIC 999.
+
+LINKAGE SECTION.
+01 POOL-COUNT PIC 999.
+01 POOL-SIDES PIC 999.
+01 POOL-FACES.
+    05 POOL-FACE PIC 999 OCCURS 500 TIMES.
+01 POOL-TOTAL PIC 9(6).
+01 POOL-SEED-USED PIC 9(10).
+01 POOL-SEED-OVERRIDE PIC 9(10).
+
+PROCEDURE DIVISION USING POOL-COUNT, POOL-SIDES, POOL-FACES, POOL-TOTAL,
+        POOL-SEED-USED, POOL-SEED-OVERRIDE.
+
+MOVE 0 TO POOL-TOTAL.
+PERFORM VARYING POOL-INDEX FROM 1 BY 1 UNTIL POOL-INDEX > POOL-COUNT
+    CALL "ROLL" USING BY REFERENCE POOL-SIDES, POOL-FACE(POOL-INDEX),
+        POOL-SEED-USED, POOL-SEED-OVERRIDE
+    ADD POOL-FACE(POOL-INDEX) TO POOL-TOTAL
+END-PERFORM.
+
+GOBACK.
