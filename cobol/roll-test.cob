@@ -3,14 +3,23 @@ PROGRAM-ID. ROLL-TEST.
 
 DATA DIVISION.
 WORKING-STORAGE SECTION.
-01 R PIC 9.
+01 SIDES PIC 999 VALUE 6.
+01 SEED-USED PIC 9(10).
+01 SEED-OVERRIDE PIC 9(10) VALUE 0.
+01 TEST-ROLL.
+    COPY ROLLREC REPLACING ==:REC:== BY ==TR==.
 
 PROCEDURE DIVISION.
 
+MOVE "TEST      " TO TR-SESSION-ID.
+MOVE "ROLL-TEST " TO TR-REQUESTOR.
+MOVE SIDES TO TR-SIDES.
 PERFORM DO-ROLL 10 TIMES.
 STOP RUN.
 
 
 DO-ROLL.
-    CALL "ROLL" USING BY REFERENCE R.
-    DISPLAY R.
+    CALL "ROLL" USING BY REFERENCE SIDES, TR-FACE-VALUE, SEED-USED,
+        SEED-OVERRIDE.
+    MOVE SEED-USED TO TR-TIMESTAMP.
+    DISPLAY TR-FACE-VALUE.
