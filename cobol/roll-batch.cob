@@ -0,0 +1,219 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROLL-BATCH.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ROLL-REQUEST-FILE ASSIGN TO "ROLLREQ.DAT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-REQUEST-STATUS.
+    SELECT ROLL-RESULTS-FILE ASSIGN TO "ROLLRES.DAT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-RESULTS-STATUS.
+    SELECT DICE-AUDIT-LOG-FILE ASSIGN TO "DICEAUDIT.DAT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-ASSIGN-NAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ROLL-REQUEST-FILE.
+01  ROLL-REQUEST-RECORD.
+    05 RQ-SESSION-ID PIC X(10).
+    05 RQ-NUM-DICE   PIC 999.
+    05 RQ-SIDES      PIC 999.
+
+FD  ROLL-RESULTS-FILE.
+01  ROLL-RESULT-RECORD.
+    COPY ROLLREC REPLACING ==:REC:== BY ==RR==.
+
+FD  DICE-AUDIT-LOG-FILE.
+01  AUDIT-LOG-RECORD.
+    05 AL-SEQUENCE-NUMBER PIC 9(8).
+    05 AL-SEED            PIC 9(10).
+    COPY ROLLREC REPLACING ==:REC:== BY ==AL==.
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05 CK-LAST-COMPLETED  PIC 9(6).
+    05 CK-AUDIT-SEQ       PIC 9(8).
+    05 CK-CURRENT-REQUEST PIC 9(6).
+    05 CK-DICE-DONE       PIC 999.
+
+WORKING-STORAGE SECTION.
+01 WS-CKPT-STATUS PIC XX.
+01 WS-RESULTS-STATUS PIC XX.
+01 WS-AUDIT-STATUS PIC XX.
+01 WS-REQUEST-STATUS PIC XX.
+01 WS-EOF PIC X VALUE "N".
+01 WS-REQUEST-SEQ PIC 9(6) VALUE 0.
+01 WS-LAST-CHECKPOINT PIC 9(6) VALUE 0.
+01 WS-CURRENT-REQUEST PIC 9(6) VALUE 0.
+01 WS-DICE-DONE PIC 999 VALUE 0.
+01 WS-RESUME-REQUEST-SEQ PIC 9(6) VALUE 0.
+01 WS-RESUME-DICE-DONE PIC 999 VALUE 0.
+01 WS-AUDIT-SEQ PIC 9(8) VALUE 0.
+01 WS-RUN-TIMESTAMP-BIN PIC 9(18) USAGE COMP-5.
+01 WS-RUN-TIMESTAMP PIC 9(10) VALUE 0.
+01 WS-POOL-COUNT PIC 999.
+01 WS-POOL-SIDES PIC 999.
+01 WS-POOL-TOTAL PIC 9(6).
+01 WS-POOL-FACES.
+    05 WS-POOL-FACE PIC 999 OCCURS 500 TIMES.
+01 WS-SEED-USED PIC 9(10).
+01 WS-SEED-OVERRIDE PIC 9(10) VALUE 0.
+01 WS-DIE-INDEX PIC 999.
+01 WS-BATCH-SIZE PIC 999 VALUE 500.
+01 WS-DICE-REMAINING PIC 999.
+01 WS-CKPT-FILENAME PIC X(16) VALUE "ROLLCKPT.DAT".
+01 WS-CKPT-TEMP-FILENAME PIC X(16) VALUE "ROLLCKPT.DAT.TMP".
+01 WS-CKPT-ASSIGN-NAME PIC X(16).
+01 WS-CKPT-DEL-STATUS PIC S9(9) COMP-5.
+01 WS-CKPT-RENAME-STATUS PIC S9(9) COMP-5.
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    PERFORM LOAD-SEED-OVERRIDE.
+    CALL "time" USING BY REFERENCE WS-RUN-TIMESTAMP-BIN.
+    MOVE WS-RUN-TIMESTAMP-BIN TO WS-RUN-TIMESTAMP.
+    PERFORM LOAD-CHECKPOINT.
+    OPEN INPUT ROLL-REQUEST-FILE.
+    IF WS-LAST-CHECKPOINT > 0
+        OPEN EXTEND ROLL-RESULTS-FILE
+        IF WS-RESULTS-STATUS NOT = "00"
+            OPEN OUTPUT ROLL-RESULTS-FILE
+        END-IF
+        OPEN EXTEND DICE-AUDIT-LOG-FILE
+        IF WS-AUDIT-STATUS NOT = "00"
+            OPEN OUTPUT DICE-AUDIT-LOG-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT ROLL-RESULTS-FILE
+        OPEN OUTPUT DICE-AUDIT-LOG-FILE
+    END-IF.
+    PERFORM SKIP-COMPLETED-REQUESTS.
+    PERFORM PROCESS-REQUESTS UNTIL WS-EOF = "Y".
+    CLOSE ROLL-REQUEST-FILE.
+    CLOSE ROLL-RESULTS-FILE.
+    CLOSE DICE-AUDIT-LOG-FILE.
+    PERFORM CLEAR-CHECKPOINT.
+    MOVE 0 TO RETURN-CODE.
+    STOP RUN.
+
+LOAD-SEED-OVERRIDE.
+    ACCEPT WS-SEED-OVERRIDE FROM ENVIRONMENT "ROLL_SEED_OVERRIDE".
+
+LOAD-CHECKPOINT.
+    MOVE WS-CKPT-FILENAME TO WS-CKPT-ASSIGN-NAME.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END CONTINUE
+            NOT AT END
+                MOVE CK-LAST-COMPLETED TO WS-LAST-CHECKPOINT
+                MOVE CK-AUDIT-SEQ TO WS-AUDIT-SEQ
+                MOVE CK-CURRENT-REQUEST TO WS-RESUME-REQUEST-SEQ
+                MOVE CK-DICE-DONE TO WS-RESUME-DICE-DONE
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+SKIP-COMPLETED-REQUESTS.
+    PERFORM UNTIL WS-REQUEST-SEQ >= WS-LAST-CHECKPOINT OR WS-EOF = "Y"
+        READ ROLL-REQUEST-FILE
+            AT END MOVE "Y" TO WS-EOF
+            NOT AT END ADD 1 TO WS-REQUEST-SEQ
+        END-READ
+        PERFORM CHECK-REQUEST-STATUS
+    END-PERFORM.
+
+PROCESS-REQUESTS.
+    READ ROLL-REQUEST-FILE
+        AT END MOVE "Y" TO WS-EOF
+        NOT AT END
+            ADD 1 TO WS-REQUEST-SEQ
+            PERFORM ROLL-ONE-REQUEST
+    END-READ.
+    PERFORM CHECK-REQUEST-STATUS.
+
+CHECK-REQUEST-STATUS.
+    IF WS-REQUEST-STATUS NOT = "00" AND WS-REQUEST-STATUS NOT = "10"
+        DISPLAY "ROLL-BATCH: FATAL I/O ERROR ON ROLL-REQUEST-FILE, STATUS="
+            WS-REQUEST-STATUS
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+
+SAVE-CHECKPOINT.
+    MOVE WS-CKPT-TEMP-FILENAME TO WS-CKPT-ASSIGN-NAME.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-LAST-CHECKPOINT TO CK-LAST-COMPLETED.
+    MOVE WS-AUDIT-SEQ TO CK-AUDIT-SEQ.
+    MOVE WS-CURRENT-REQUEST TO CK-CURRENT-REQUEST.
+    MOVE WS-DICE-DONE TO CK-DICE-DONE.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+    CALL "CBL_RENAME_FILE" USING WS-CKPT-TEMP-FILENAME, WS-CKPT-FILENAME
+        RETURNING WS-CKPT-RENAME-STATUS.
+
+CLEAR-CHECKPOINT.
+    CALL "CBL_DELETE_FILE" USING WS-CKPT-FILENAME
+        RETURNING WS-CKPT-DEL-STATUS.
+
+ROLL-ONE-REQUEST.
+    MOVE RQ-SIDES TO WS-POOL-SIDES
+    IF WS-RESUME-REQUEST-SEQ > 0 AND WS-REQUEST-SEQ = WS-RESUME-REQUEST-SEQ
+        MOVE WS-RESUME-DICE-DONE TO WS-DICE-DONE
+    ELSE
+        MOVE 0 TO WS-DICE-DONE
+    END-IF
+    MOVE 0 TO WS-RESUME-REQUEST-SEQ
+    COMPUTE WS-DICE-REMAINING = RQ-NUM-DICE - WS-DICE-DONE
+    PERFORM UNTIL WS-DICE-REMAINING = 0
+        IF WS-DICE-REMAINING > WS-BATCH-SIZE
+            MOVE WS-BATCH-SIZE TO WS-POOL-COUNT
+        ELSE
+            MOVE WS-DICE-REMAINING TO WS-POOL-COUNT
+        END-IF
+        PERFORM ROLL-AND-RECORD-BATCH
+        SUBTRACT WS-POOL-COUNT FROM WS-DICE-REMAINING
+    END-PERFORM.
+    MOVE WS-REQUEST-SEQ TO WS-LAST-CHECKPOINT.
+    MOVE 0 TO WS-CURRENT-REQUEST.
+    MOVE 0 TO WS-DICE-DONE.
+    PERFORM SAVE-CHECKPOINT.
+
+ROLL-AND-RECORD-BATCH.
+    CALL "ROLL-POOL" USING BY REFERENCE
+        WS-POOL-COUNT, WS-POOL-SIDES, WS-POOL-FACES, WS-POOL-TOTAL,
+        WS-SEED-USED, WS-SEED-OVERRIDE
+    PERFORM VARYING WS-DIE-INDEX FROM 1 BY 1 UNTIL WS-DIE-INDEX > WS-POOL-COUNT
+        ADD 1 TO WS-DICE-DONE
+        ADD 1 TO WS-AUDIT-SEQ
+        MOVE WS-REQUEST-SEQ TO WS-CURRENT-REQUEST
+        PERFORM SAVE-CHECKPOINT
+        MOVE RQ-SESSION-ID TO RR-SESSION-ID
+        MOVE "BATCH" TO RR-REQUESTOR
+        MOVE RQ-SIDES TO RR-SIDES
+        MOVE WS-POOL-FACE(WS-DIE-INDEX) TO RR-FACE-VALUE
+        MOVE WS-RUN-TIMESTAMP TO RR-TIMESTAMP
+        WRITE ROLL-RESULT-RECORD
+        MOVE WS-AUDIT-SEQ TO AL-SEQUENCE-NUMBER
+        MOVE WS-SEED-USED TO AL-SEED
+        MOVE RQ-SESSION-ID TO AL-SESSION-ID
+        MOVE "BATCH" TO AL-REQUESTOR
+        MOVE RQ-SIDES TO AL-SIDES
+        MOVE WS-POOL-FACE(WS-DIE-INDEX) TO AL-FACE-VALUE
+        MOVE WS-RUN-TIMESTAMP TO AL-TIMESTAMP
+        WRITE AUDIT-LOG-RECORD
+        PERFORM FLUSH-RESULT-FILES
+    END-PERFORM.
+
+FLUSH-RESULT-FILES.
+    CLOSE ROLL-RESULTS-FILE.
+    CLOSE DICE-AUDIT-LOG-FILE.
+    OPEN EXTEND ROLL-RESULTS-FILE.
+    OPEN EXTEND DICE-AUDIT-LOG-FILE.
