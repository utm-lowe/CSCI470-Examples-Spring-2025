@@ -0,0 +1,102 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. ROLL-REPORT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT ROLL-RESULTS-FILE ASSIGN TO "ROLLRES.DAT"
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-RESULTS-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  ROLL-RESULTS-FILE.
+01  ROLL-RESULT-RECORD.
+    COPY ROLLREC REPLACING ==:REC:== BY ==RR==.
+
+WORKING-STORAGE SECTION.
+01 WS-RESULTS-STATUS PIC XX.
+01 WS-EOF PIC X VALUE "N".
+01 WS-DIE-TYPE-COUNT PIC 99 VALUE 0.
+01 WS-DIE-TYPES.
+    05 WS-DIE-TYPE OCCURS 20 TIMES.
+        10 DT-SIDES       PIC 999.
+        10 DT-TOTAL-ROLLS PIC 9(8).
+        10 DT-FACE-COUNT  PIC 9(8) OCCURS 100 TIMES.
+01 WS-TYPE-INDEX PIC 99.
+01 WS-FACE-INDEX PIC 999.
+01 WS-FOUND PIC X.
+01 WS-EXPECTED PIC 9(8)V9(4).
+01 WS-DIFF PIC S9(8)V9(4).
+01 WS-DIFF-SQ PIC 9(16)V9(8).
+01 WS-CHI-SQUARE PIC 9(8)V9(4).
+
+PROCEDURE DIVISION.
+
+MAIN-LOGIC.
+    OPEN INPUT ROLL-RESULTS-FILE.
+    PERFORM READ-RESULTS UNTIL WS-EOF = "Y".
+    CLOSE ROLL-RESULTS-FILE.
+    PERFORM REPORT-DIE-TYPES VARYING WS-TYPE-INDEX
+        FROM 1 BY 1 UNTIL WS-TYPE-INDEX > WS-DIE-TYPE-COUNT.
+    STOP RUN.
+
+READ-RESULTS.
+    READ ROLL-RESULTS-FILE
+        AT END MOVE "Y" TO WS-EOF
+        NOT AT END PERFORM RECORD-ONE-ROLL
+    END-READ.
+
+RECORD-ONE-ROLL.
+    IF RR-SIDES > 100
+        DISPLAY "ROLL-REPORT: FATAL - SIDES " RR-SIDES
+            " EXCEEDS MAXIMUM SUPPORTED 100"
+        MOVE 1 TO RETURN-CODE
+        STOP RUN
+    END-IF.
+    PERFORM FIND-OR-ADD-DIE-TYPE.
+    ADD 1 TO DT-TOTAL-ROLLS(WS-TYPE-INDEX).
+    ADD 1 TO DT-FACE-COUNT(WS-TYPE-INDEX, RR-FACE-VALUE).
+
+FIND-OR-ADD-DIE-TYPE.
+    MOVE "N" TO WS-FOUND.
+    PERFORM VARYING WS-TYPE-INDEX FROM 1 BY 1
+            UNTIL WS-TYPE-INDEX > WS-DIE-TYPE-COUNT OR WS-FOUND = "Y"
+        IF DT-SIDES(WS-TYPE-INDEX) = RR-SIDES
+            MOVE "Y" TO WS-FOUND
+        END-IF
+    END-PERFORM.
+    IF WS-FOUND = "N"
+        IF WS-DIE-TYPE-COUNT >= 20
+            DISPLAY "ROLL-REPORT: FATAL - MORE THAN 20 DISTINCT DIE TYPES "
+                "IN ONE RUN IS NOT SUPPORTED"
+            MOVE 1 TO RETURN-CODE
+            STOP RUN
+        END-IF
+        ADD 1 TO WS-DIE-TYPE-COUNT
+        MOVE WS-DIE-TYPE-COUNT TO WS-TYPE-INDEX
+        MOVE RR-SIDES TO DT-SIDES(WS-TYPE-INDEX)
+        MOVE 0 TO DT-TOTAL-ROLLS(WS-TYPE-INDEX)
+        PERFORM VARYING WS-FACE-INDEX FROM 1 BY 1 UNTIL WS-FACE-INDEX > 100
+            MOVE 0 TO DT-FACE-COUNT(WS-TYPE-INDEX, WS-FACE-INDEX)
+        END-PERFORM
+    ELSE
+        SUBTRACT 1 FROM WS-TYPE-INDEX
+    END-IF.
+
+REPORT-DIE-TYPES.
+    DISPLAY "D" DT-SIDES(WS-TYPE-INDEX) " - "
+        DT-TOTAL-ROLLS(WS-TYPE-INDEX) " ROLLS".
+    COMPUTE WS-EXPECTED =
+        DT-TOTAL-ROLLS(WS-TYPE-INDEX) / DT-SIDES(WS-TYPE-INDEX).
+    MOVE 0 TO WS-CHI-SQUARE.
+    PERFORM VARYING WS-FACE-INDEX FROM 1 BY 1
+            UNTIL WS-FACE-INDEX > DT-SIDES(WS-TYPE-INDEX)
+        DISPLAY "  FACE " WS-FACE-INDEX " = "
+            DT-FACE-COUNT(WS-TYPE-INDEX, WS-FACE-INDEX)
+        COMPUTE WS-DIFF =
+            DT-FACE-COUNT(WS-TYPE-INDEX, WS-FACE-INDEX) - WS-EXPECTED
+        COMPUTE WS-DIFF-SQ = WS-DIFF * WS-DIFF
+        COMPUTE WS-CHI-SQUARE = WS-CHI-SQUARE + (WS-DIFF-SQ / WS-EXPECTED)
+    END-PERFORM.
+    DISPLAY "  CHI-SQUARE = " WS-CHI-SQUARE.
